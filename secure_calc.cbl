@@ -13,9 +13,211 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECURITY-AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT LOAN-BATCH-INPUT-FILE ASSIGN TO "LOANBAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-IN-STATUS.
+
+           SELECT LOAN-BATCH-REPORT-FILE ASSIGN TO "LOANRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-RPT-STATUS.
+
+           SELECT AMORT-SCHEDULE-FILE ASSIGN TO "AMORTSCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AMORT-STATUS.
+
+           SELECT LOAN-MASTER-FILE ASSIGN TO "LOANMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SECURITY-PARM-FILE ASSIGN TO "SECPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "LOANCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT LOS-EXPORT-FILE ASSIGN TO "LOSEXPRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SECURITY-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-ERROR-CODE          PIC X(04).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  AUD-ATTEMPT-COUNT       PIC 9(03).
+           05  FILLER                  PIC X(30)  VALUE SPACES.
+
+       FD  LOAN-BATCH-INPUT-FILE
+           RECORDING MODE IS F.
+       01  BATCH-LOAN-RECORD.
+           05  BLR-APPLICATION-ID      PIC X(10).
+           05  BLR-LOAN-AMOUNT         PIC 9(10)V99.
+           05  BLR-ANNUAL-RATE         PIC 9(02)V9(04).
+           05  BLR-LOAN-YEARS          PIC 9(02).
+           05  FILLER                  PIC X(10).
+
+       FD  LOAN-BATCH-REPORT-FILE
+           RECORDING MODE IS F.
+       01  BATCH-REPORT-RECORD         PIC X(80).
+
+       FD  AMORT-SCHEDULE-FILE
+           RECORDING MODE IS F.
+       01  AMORT-REPORT-RECORD         PIC X(80).
+
+       FD  LOAN-MASTER-FILE
+           RECORDING MODE IS F.
+       01  LOAN-MASTER-RECORD.
+           05  LMR-APPLICATION-ID       PIC X(10).
+           05  LMR-LOAN-AMOUNT          PIC 9(10)V99.
+           05  LMR-ANNUAL-RATE          PIC 9(02)V9(04).
+           05  LMR-LOAN-YEARS           PIC 9(02).
+           05  LMR-MONTHLY-PAYMENT      PIC 9(08)V99.
+           05  LMR-TOTAL-PAID           PIC 9(12)V99.
+           05  LMR-TOTAL-INTEREST       PIC 9(12)V99.
+           05  FILLER                   PIC X(10)  VALUE SPACES.
+
+       FD  SECURITY-PARM-FILE
+           RECORDING MODE IS F.
+       01  SECURITY-PARM-RECORD.
+           05  PARM-FIELD-NAME          PIC X(15).
+           05  PARM-MAX-ATTEMPTS        PIC 9(03).
+           05  FILLER                   PIC X(12).
+
+       FD  BATCH-CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  BATCH-CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT        PIC 9(06).
+           05  CKPT-LAST-APPLICATION-ID PIC X(10).
+           05  FILLER                   PIC X(14)  VALUE SPACES.
+
+       FD  LOS-EXPORT-FILE
+           RECORDING MODE IS F.
+       01  LOS-EXPORT-RECORD.
+           05  LOS-APPLICATION-ID       PIC X(10).
+           05  LOS-LOAN-AMOUNT          PIC 9(10)V99.
+           05  LOS-ANNUAL-RATE          PIC 9(02)V9(04).
+           05  LOS-LOAN-YEARS           PIC 9(02).
+           05  LOS-MONTHLY-PAYMENT      PIC 9(08)V99.
+           05  LOS-TOTAL-PAID           PIC 9(12)V99.
+           05  LOS-TOTAL-INTEREST       PIC 9(12)V99.
+           05  FILLER                   PIC X(10)  VALUE SPACES.
+
        WORKING-STORAGE SECTION.
-       
+
+      * FILE STATUS AND AUDIT TRAIL SUPPORT
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-CURRENT-FIELD            PIC X(15) VALUE SPACES.
+
+      * BATCH PROCESSING SUPPORT
+       01  WS-BATCH-IN-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-BATCH-RPT-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-BATCH-EOF                PIC X(01) VALUE 'N'.
+           88  BATCH-AT-EOF                       VALUE 'Y'.
+       01  WS-RUN-MODE                 PIC X(01) VALUE '1'.
+           88  RUN-MODE-INTERACTIVE               VALUE '1'.
+           88  RUN-MODE-BATCH                      VALUE '2'.
+       01  WS-APPLICATION-ID           PIC X(10) VALUE SPACES.
+       01  WS-SESSION-SEQ              PIC 9(04) VALUE ZERO.
+
+      * BATCH CHECKPOINT/RESTART SUPPORT. A LOCKOUT PARTWAY THROUGH THE
+      * OVERNIGHT FILE NO LONGER FORCES A RESTART FROM RECORD ONE - THE
+      * NEXT RUN SKIPS EVERYTHING ALREADY POSTED.
+       01  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-CKPT-RESUME-COUNT        PIC 9(06) VALUE ZERO.
+       01  WS-CKPT-RESUME-APP-ID       PIC X(10) VALUE SPACES.
+       01  WS-CKPT-RECORDS-READ        PIC 9(06) VALUE ZERO.
+       01  WS-BATCH-REJECT-COUNTER     PIC 9(03) VALUE ZERO.
+       01  WS-DISPLAY-CKPT-RESUME      PIC ZZZ,ZZ9.
+
+      * CALCULATION MODE SELECTION
+       01  WS-CALC-MODE                PIC X(01) VALUE '1'.
+           88  CALC-STANDARD                      VALUE '1'.
+           88  CALC-EXTRA-PRINCIPAL               VALUE '2'.
+           88  CALC-COMPARE-TERMS                 VALUE '3'.
+
+      * TERM COMPARISON SUPPORT (UP TO 5 TERMS SIDE BY SIDE)
+       01  WS-COMPARE-TERM-COUNT       PIC 9 VALUE ZERO.
+       01  WS-COMPARE-IDX              PIC 9 VALUE ZERO.
+       01  WS-COMPARE-DONE             PIC X VALUE 'N'.
+           88  COMPARE-ENTRY-DONE                 VALUE 'Y'.
+       01  WS-INPUT-COMPARE-TERM       PIC X(05) VALUE SPACES.
+       01  WS-COMPARE-REJECT-COUNTER   PIC 9(03) VALUE ZERO.
+       01  WS-COMPARE-BASE-APPL-ID     PIC X(10) VALUE SPACES.
+       01  WS-COMPARE-TERMS-TABLE.
+           05  WS-COMPARE-TERM         OCCURS 5 TIMES PIC 9(02).
+       01  WS-COMPARE-PAYMENT-TABLE.
+           05  WS-COMPARE-PAYMENT      OCCURS 5 TIMES PIC 9(08)V99.
+       01  WS-COMPARE-TOTAL-PAID-TABLE.
+           05  WS-COMPARE-TOTAL-PAID   OCCURS 5 TIMES PIC 9(12)V99.
+       01  WS-COMPARE-INTEREST-TABLE.
+           05  WS-COMPARE-INTEREST     OCCURS 5 TIMES PIC 9(12)V99.
+
+      * EXTRA PRINCIPAL WHAT-IF SUPPORT
+       01  WS-INPUT-EXTRA-PRINCIPAL    PIC X(10) VALUE SPACES.
+       01  WS-EXTRA-PRINCIPAL          PIC 9(06)V99 VALUE ZERO.
+       01  WS-EXTRA-BALANCE            PIC 9(10)V99 VALUE ZERO.
+       01  WS-EXTRA-TOTAL-PAYMENT      PIC 9(09)V99 VALUE ZERO.
+       01  WS-EXTRA-INTEREST-PORTION   PIC 9(09)V99 VALUE ZERO.
+       01  WS-EXTRA-PRINCIPAL-PORTION  PIC 9(09)V99 VALUE ZERO.
+       01  WS-EXTRA-PAYOFF-MONTHS      PIC 9(04) VALUE ZERO.
+       01  WS-EXTRA-PAYOFF-YEARS       PIC 9(02) VALUE ZERO.
+       01  WS-EXTRA-PAYOFF-REM-MONTHS  PIC 9(02) VALUE ZERO.
+       01  WS-EXTRA-TOTAL-INTEREST     PIC 9(12)V99 VALUE ZERO.
+       01  WS-INTEREST-SAVED           PIC 9(12)V99 VALUE ZERO.
+       01  WS-DISPLAY-EXTRA-PRINCIPAL  PIC $,$$$,$$9.99.
+       01  WS-DISPLAY-INTEREST-SAVED   PIC $$,$$$,$$$,$$$,$$9.99.
+
+      * AMORTIZATION SCHEDULE SUPPORT
+       01  WS-AMORT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-AMORT-BALANCE            PIC 9(10)V99 VALUE ZERO.
+       01  WS-AMORT-INTEREST-PORTION   PIC 9(08)V99 VALUE ZERO.
+       01  WS-AMORT-PRINCIPAL-PORTION  PIC 9(08)V99 VALUE ZERO.
+       01  WS-AMORT-PAYMENT-NUM        PIC 9(04) VALUE ZERO.
+       01  WS-DISPLAY-AMORT-PRINCIPAL  PIC $,$$$,$$$,$$9.99.
+       01  WS-DISPLAY-AMORT-INTEREST   PIC $,$$$,$$$,$$9.99.
+       01  WS-DISPLAY-AMORT-BALANCE    PIC $,$$$,$$$,$$9.99.
+       01  WS-DISPLAY-AMORT-PMT-NUM    PIC ZZZ9.
+
+      * LOAN MASTER FILE SUPPORT
+       01  WS-MASTER-STATUS            PIC X(02) VALUE SPACES.
+
+      * LOAN ORIGINATION SYSTEM (LOS) EXPORT FEED SUPPORT
+       01  WS-LOS-STATUS               PIC X(02) VALUE SPACES.
+
+      * SECURITY PARAMETER FILE SUPPORT
+       01  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+       01  WS-PARM-EOF                 PIC X(01) VALUE 'N'.
+           88  PARM-AT-EOF                        VALUE 'Y'.
+
+      * END-OF-SESSION RECONCILIATION TOTALS
+       01  WS-LOANS-CALCULATED         PIC 9(06) VALUE ZERO.
+       01  WS-TOTAL-AMOUNT-FINANCED    PIC 9(14)V99 VALUE ZERO.
+       01  WS-TOTAL-INTEREST-PROJECTED PIC 9(14)V99 VALUE ZERO.
+       01  WS-LOCKOUT-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-DISPLAY-RECON-COUNT      PIC ZZZ,ZZ9.
+       01  WS-DISPLAY-RECON-AMOUNT     PIC $,$$$,$$$,$$$,$$$,$$9.99.
+       01  WS-DISPLAY-RECON-INTEREST   PIC $,$$$,$$$,$$$,$$$,$$9.99.
+       01  WS-DISPLAY-RECON-LOCKOUTS   PIC ZZZ9.
+
+      * INTERMEDIATE CALCULATION FIELDS (KEEPS COMPUTE STATEMENTS
+      * FROM OVERFLOWING GNUCOBOL'S INTERMEDIATE ARITHMETIC PRECISION
+      * WHEN A MULTIPLY AND A DIVIDE ARE CHAINED IN ONE EXPRESSION)
+       01  WS-PAYMENT-FACTOR           PIC 9(05)V9(08) VALUE ZERO.
+
       * FINANCIAL CALCULATION VARIABLES (FIXED PRECISION)
        01 WS-LOAN-AMOUNT           PIC 9(10)V99 VALUE ZERO.
        01 WS-ANNUAL-RATE           PIC 9(2)V9(4) VALUE ZERO.
@@ -40,8 +242,15 @@
 
       * SECURITY AUDIT TRAIL
        01 WS-ATTEMPT-COUNTER       PIC 9(3) VALUE ZERO.
-       01 WS-MAX-ATTEMPTS          PIC 9(3) VALUE 5.
        01 WS-ERROR-CODE            PIC X(4).
+
+      * LOCKOUT THRESHOLDS - DEFAULT TO 5 TRIES PER FIELD, OVERRIDDEN
+      * PER TERMINAL BY SECURITY-PARM-FILE AT STARTUP.
+       01 WS-MAX-ATTEMPTS-AMOUNT   PIC 9(3) VALUE 5.
+       01 WS-MAX-ATTEMPTS-RATE     PIC 9(3) VALUE 5.
+       01 WS-MAX-ATTEMPTS-YEARS    PIC 9(3) VALUE 5.
+       01 WS-MAX-ATTEMPTS-BATCH    PIC 9(3) VALUE 5.
+       01 WS-MAX-ATTEMPTS-COMPARE  PIC 9(3) VALUE 5.
        
       * DISPLAY FORMATIING
        01 WS-DISPLAY-AMOUNT        PIC $,$$$,$$$,$$9.99.
@@ -56,7 +265,22 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM DISPLAY-BANNER
-           PERFORM MAIN-LOOP UNTIL WS-CONTINUE = 'N'
+           PERFORM SELECT-RUN-MODE
+
+           OPEN OUTPUT AMORT-SCHEDULE-FILE
+           PERFORM OPEN-LOAN-MASTER-FILE
+           PERFORM OPEN-LOS-EXPORT-FILE
+
+           IF RUN-MODE-BATCH THEN
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM MAIN-LOOP UNTIL WS-CONTINUE = 'N'
+           END-IF
+
+           CLOSE AMORT-SCHEDULE-FILE
+           CLOSE LOAN-MASTER-FILE
+           CLOSE LOS-EXPORT-FILE
+
            PERFORM SHUTDOWN-SEQUENCE
            STOP RUN.
 
@@ -65,26 +289,121 @@
            DISPLAY "   SECURE MORTGAGE CALCULATOR"
            DISPLAY "   DEFENSING PROGRAMING ENABLED"
            DISPLAY "======================================"
-           DISPLAY " ".
-       
+           DISPLAY " "
+           PERFORM LOAD-SECURITY-PARAMETERS.
+
+      *****************************************************************
+      * LOAD-SECURITY-PARAMETERS                                      *
+      * READS THE PER-TERMINAL LOCKOUT THRESHOLDS FROM SECPARM SO     *
+      * BRANCH SECURITY POLICY CAN BE TUNED WITHOUT A RECOMPILE. IF   *
+      * THE FILE IS MISSING, THE COMPILED-IN DEFAULTS (5 TRIES) STAND.*
+      *****************************************************************
+       LOAD-SECURITY-PARAMETERS.
+           MOVE 'N' TO WS-PARM-EOF
+           OPEN INPUT SECURITY-PARM-FILE
+
+           IF WS-PARM-STATUS = "00" THEN
+               PERFORM UNTIL PARM-AT-EOF
+                   READ SECURITY-PARM-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PARM-EOF
+                       NOT AT END
+                           PERFORM APPLY-SECURITY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE SECURITY-PARM-FILE
+           END-IF.
+
+       APPLY-SECURITY-PARAMETER.
+           EVALUATE PARM-FIELD-NAME
+               WHEN "LOAN AMOUNT"
+                   MOVE PARM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS-AMOUNT
+               WHEN "INTEREST RATE"
+                   MOVE PARM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS-RATE
+               WHEN "LOAN YEARS"
+                   MOVE PARM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS-YEARS
+               WHEN "BATCH RECORD"
+                   MOVE PARM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS-BATCH
+               WHEN "COMPARE TERM"
+                   MOVE PARM-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS-COMPARE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SELECT-RUN-MODE.
+           DISPLAY "Select Mode:"
+           DISPLAY "  1 - Interactive (keyboard entry)"
+           DISPLAY "  2 - Batch (read applications from LOANBAT)"
+           DISPLAY "Enter Selection (Default 1): "
+           ACCEPT WS-RUN-MODE
+
+           IF WS-RUN-MODE NOT = '1' AND WS-RUN-MODE NOT = '2' THEN
+               MOVE '1' TO WS-RUN-MODE
+           END-IF.
+
        MAIN-LOOP.
            MOVE ZERO TO WS-ATTEMPT-COUNTER
            MOVE 'N' TO WS-VALID-INPUT
+           ADD 1 TO WS-SESSION-SEQ
+           MOVE SPACES TO WS-APPLICATION-ID
+           STRING "INT" WS-SESSION-SEQ DELIMITED BY SIZE
+               INTO WS-APPLICATION-ID
 
+           PERFORM SELECT-CALC-MODE
            PERFORM GET-LOAN-AMOUNT
-           PERFORM GET-INTEREST-RATE
-           PERFORM GET-LOAN-YEARS
 
-           IF WS-VALID-INPUT = 'Y' THEN 
-               PERFORM CALCULATE-MORTGAGE
-               PERFORM DISPLAY-RESULTS
-           END-IF 
+           IF WS-VALID-INPUT = 'Y' THEN
+               PERFORM GET-INTEREST-RATE
+           END-IF
+
+           IF WS-VALID-INPUT = 'Y' AND CALC-COMPARE-TERMS THEN
+               PERFORM GET-COMPARE-TERMS
+           END-IF
+
+           IF WS-VALID-INPUT = 'Y' AND NOT CALC-COMPARE-TERMS THEN
+               PERFORM GET-LOAN-YEARS
+           END-IF
+
+           IF WS-VALID-INPUT = 'Y' AND CALC-EXTRA-PRINCIPAL THEN
+               PERFORM GET-EXTRA-PRINCIPAL
+           END-IF
+
+           IF WS-VALID-INPUT = 'Y' THEN
+               IF CALC-COMPARE-TERMS THEN
+                   PERFORM COMPARE-TERMS-PROCESS
+               ELSE
+                   PERFORM CALCULATE-MORTGAGE
+                   PERFORM DISPLAY-RESULTS
+                   PERFORM GENERATE-AMORTIZATION-SCHEDULE
+                   PERFORM SAVE-LOAN-RECORD
+
+                   IF CALC-EXTRA-PRINCIPAL THEN
+                       PERFORM CALCULATE-EXTRA-PRINCIPAL
+                       PERFORM DISPLAY-EXTRA-PRINCIPAL-RESULTS
+                   END-IF
+               END-IF
+           END-IF
 
            PERFORM ASK-CONTINUE.
+
+       SELECT-CALC-MODE.
+           DISPLAY " "
+           DISPLAY "Select Calculation Type:"
+           DISPLAY "  1 - Standard Mortgage Calculation"
+           DISPLAY "  2 - Extra Principal Payment What-If"
+           DISPLAY "  3 - Compare Multiple Loan Terms"
+           DISPLAY "Enter Selection (Default 1): "
+           ACCEPT WS-CALC-MODE
+
+           IF WS-CALC-MODE NOT = '1' AND WS-CALC-MODE NOT = '2'
+                   AND WS-CALC-MODE NOT = '3' THEN
+               MOVE '1' TO WS-CALC-MODE
+           END-IF.
        
        GET-LOAN-AMOUNT.
+           MOVE 'LOAN AMOUNT' TO WS-CURRENT-FIELD
            PERFORM UNTIL WS-VALID-INPUT = 'Y'
-                   OR WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS
+                   OR WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-AMOUNT
                DISPLAY " "
                DISPLAY "Enter Loan Amount (Max: 9999999999.99): "
                ACCEPT WS-INPUT-AMOUNT
@@ -93,9 +412,9 @@
 
                PERFORM VALIDATE-LOAN-AMOUNT
 
-               IF WS-VALID-INPUT = 'N' THEN 
+               IF WS-VALID-INPUT = 'N' THEN
                    DISPLAY "ERROR: Invalid loan amount. Try again."
-                   IF WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS THEN 
+                   IF WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-AMOUNT THEN
                        DISPLAY "SECURITY: Max attempts reached."
                        MOVE 'E001' TO WS-ERROR-CODE
                        PERFORM LOG-SECURITY-EVENT
@@ -132,25 +451,769 @@
            END-IF.
 
        GET-INTEREST-RATE.
+           MOVE 'INTEREST RATE' TO WS-CURRENT-FIELD
            MOVE 'N' TO WS-VALID-INPUT
            MOVE ZERO TO WS-ATTEMPT-COUNTER
 
            PERFORM UNTIL WS-VALID-INPUT = 'Y'
-                    OR WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS
+                    OR WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-RATE
                DISPLAY "Enter Annual Interest Rate (e.g., 3.5-): "
-               ACCEPT WS-INPUT-RATE 
+               ACCEPT WS-INPUT-RATE
 
                ADD 1 TO WS-ATTEMPT-COUNTER
-               
+
                PERFORM VALIDATE-INTEREST-RATE
 
-               IF WS-VALID-INPUT = 'N' THEN 
+               IF WS-VALID-INPUT = 'N' THEN
                    DISPLAY "ERROR: Invalid interest rate. Try again."
-                   IF WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS THEN 
+                   IF WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-RATE THEN
                        DISPLAY "SECURITY: Max attemps reached."
                        MOVE 'E002' TO WS-ERROR-CODE
                        PERFORM LOG-SECURITY-EVENT
-                       MOVE 'N' TO WS-CONTINUE 
+                       MOVE 'N' TO WS-CONTINUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-INTEREST-RATE.
+           MOVE 'Y' TO WS-VALID-INPUT
+
+      * CHECK FOR EMPTY INPUT
+           IF WS-INPUT-RATE = SPACES THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF
+
+      * CHECK FOR NON-NUMERIC CHARACTERS (PREVENT INJECTION)
+           INSPECT WS-INPUT-RATE REPLACING ALL ";" BY " "
+           INSPECT WS-INPUT-RATE REPLACING ALL "'" BY " "
+           INSPECT WS-INPUT-RATE REPLACING ALL '"' BY " "
+
+           IF FUNCTION TEST-NUMVAL(WS-INPUT-RATE) = 0 THEN
+               COMPUTE WS-ANNUAL-RATE =
+                   FUNCTION NUMVAL(WS-INPUT-RATE)
+
+      * BOUNDARY VALIDATION (PREVENT OVERFLOW)
+               IF WS-ANNUAL-RATE <= 0 OR
+                  WS-ANNUAL-RATE > 99.9999 THEN
+                   MOVE 'N' TO WS-VALID-INPUT
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+       GET-LOAN-YEARS.
+           MOVE 'LOAN YEARS' TO WS-CURRENT-FIELD
+           MOVE 'N' TO WS-VALID-INPUT
+           MOVE ZERO TO WS-ATTEMPT-COUNTER
+
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+                    OR WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-YEARS
+               DISPLAY "Enter Loan Term In Years (Max: 40): "
+               ACCEPT WS-INPUT-YEARS
+
+               ADD 1 TO WS-ATTEMPT-COUNTER
+
+               PERFORM VALIDATE-LOAN-YEARS
+
+               IF WS-VALID-INPUT = 'N' THEN
+                   DISPLAY "ERROR: Invalid loan term. Try again."
+                   IF WS-ATTEMPT-COUNTER >= WS-MAX-ATTEMPTS-YEARS THEN
+                       DISPLAY "SECURITY: Max attempts reached."
+                       MOVE 'E003' TO WS-ERROR-CODE
+                       PERFORM LOG-SECURITY-EVENT
+                       MOVE 'N' TO WS-CONTINUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-LOAN-YEARS.
+           MOVE 'Y' TO WS-VALID-INPUT
+
+      * CHECK FOR EMPTY INPUT
+           IF WS-INPUT-YEARS = SPACES THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF
+
+      * CHECK FOR NON-NUMERIC CHARACTERS (PREVENT INJECTION)
+           INSPECT WS-INPUT-YEARS REPLACING ALL ";" BY " "
+           INSPECT WS-INPUT-YEARS REPLACING ALL "'" BY " "
+           INSPECT WS-INPUT-YEARS REPLACING ALL '"' BY " "
+           INSPECT WS-INPUT-YEARS REPLACING ALL "-" BY " "
+
+           IF FUNCTION TEST-NUMVAL(WS-INPUT-YEARS) = 0 THEN
+               COMPUTE WS-LOAN-YEARS =
+                   FUNCTION NUMVAL(WS-INPUT-YEARS)
+
+      * BOUNDARY VALIDATION (PREVENT OVERFLOW)
+               IF WS-LOAN-YEARS <= 0 OR
+                  WS-LOAN-YEARS > 40 THEN
+                   MOVE 'N' TO WS-VALID-INPUT
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+       CALCULATE-MORTGAGE.
+           COMPUTE WS-MONTHLY-RATE = WS-ANNUAL-RATE / 1200
+           COMPUTE WS-NUM-PAYMENTS = WS-LOAN-YEARS * 12
+
+           MOVE 1 TO WS-POWER-RESULT
+           PERFORM VARYING WS-LOOP-CTR FROM 1 BY 1
+                   UNTIL WS-LOOP-CTR > WS-NUM-PAYMENTS
+               COMPUTE WS-POWER-RESULT ROUNDED =
+                   WS-POWER-RESULT * (1 + WS-MONTHLY-RATE)
+           END-PERFORM
+
+           COMPUTE WS-TEMP-CALC = WS-POWER-RESULT - 1
+           COMPUTE WS-PAYMENT-FACTOR ROUNDED =
+               WS-MONTHLY-RATE * WS-POWER-RESULT / WS-TEMP-CALC
+           COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+               WS-LOAN-AMOUNT * WS-PAYMENT-FACTOR
+
+           COMPUTE WS-TOTAL-PAID ROUNDED =
+               WS-MONTHLY-PAYMENT * WS-NUM-PAYMENTS
+
+           COMPUTE WS-TOTAL-INTEREST ROUNDED =
+               WS-TOTAL-PAID - WS-LOAN-AMOUNT.
+
+       DISPLAY-RESULTS.
+           MOVE WS-LOAN-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE WS-MONTHLY-PAYMENT TO WS-DISPLAY-PAYMENT
+           MOVE WS-TOTAL-PAID TO WS-DISPLAY-TOTAL
+           MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-INTEREST
+           MOVE WS-ANNUAL-RATE TO WS-DISPLAY-RATE
+
+           DISPLAY " "
+           DISPLAY "--------------------------------------"
+           DISPLAY "         LOAN CALCULATION RESULTS"
+           DISPLAY "--------------------------------------"
+           DISPLAY "Loan Amount:      " WS-DISPLAY-AMOUNT
+           DISPLAY "Annual Rate:      " WS-DISPLAY-RATE "%"
+           DISPLAY "Term (Years):     " WS-LOAN-YEARS
+           DISPLAY "Monthly Payment:  " WS-DISPLAY-PAYMENT
+           DISPLAY "Total Paid:       " WS-DISPLAY-TOTAL
+           DISPLAY "Total Interest:   " WS-DISPLAY-INTEREST
+           DISPLAY "--------------------------------------".
+
+       ASK-CONTINUE.
+           DISPLAY " "
+           DISPLAY "Calculate another loan? (Y/N): "
+           ACCEPT WS-RETRY
+
+           IF WS-RETRY = 'N' OR WS-RETRY = 'n' THEN
+               MOVE 'N' TO WS-CONTINUE
+           END-IF.
+
+      *****************************************************************
+      * LOG-SECURITY-EVENT                                            *
+      * APPENDS ONE RECORD TO THE SECURITY AUDIT FILE FOR EVERY       *
+      * LOCKOUT EVENT (E001/E002/E003) SO THE SECURITY TEAM CAN       *
+      * REVIEW LOCKOUTS ACROSS ALL TERMINALS AT END OF DAY.           *
+      *****************************************************************
+       LOG-SECURITY-EVENT.
+           OPEN EXTEND SECURITY-AUDIT-FILE
+
+           IF WS-AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT SECURITY-AUDIT-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-ERROR-CODE TO AUD-ERROR-CODE
+           MOVE WS-CURRENT-FIELD TO AUD-FIELD-NAME
+           MOVE WS-ATTEMPT-COUNTER TO AUD-ATTEMPT-COUNT
+
+           WRITE AUDIT-RECORD
+
+           CLOSE SECURITY-AUDIT-FILE
+
+           IF WS-ERROR-CODE = 'E001' OR WS-ERROR-CODE = 'E002' THEN
+               ADD 1 TO WS-LOCKOUT-COUNT
+           END-IF.
+
+       SHUTDOWN-SEQUENCE.
+           MOVE WS-LOANS-CALCULATED TO WS-DISPLAY-RECON-COUNT
+           MOVE WS-TOTAL-AMOUNT-FINANCED TO WS-DISPLAY-RECON-AMOUNT
+           MOVE WS-TOTAL-INTEREST-PROJECTED TO
+               WS-DISPLAY-RECON-INTEREST
+           MOVE WS-LOCKOUT-COUNT TO WS-DISPLAY-RECON-LOCKOUTS
+
+           DISPLAY " "
+           DISPLAY "======================================"
+           DISPLAY "   END-OF-SESSION RECONCILIATION"
+           DISPLAY "======================================"
+           DISPLAY "Loans Calculated:      " WS-DISPLAY-RECON-COUNT
+           DISPLAY "Total Amount Financed: " WS-DISPLAY-RECON-AMOUNT
+           DISPLAY "Total Projected Int:   " WS-DISPLAY-RECON-INTEREST
+           DISPLAY "Security Lockouts:     " WS-DISPLAY-RECON-LOCKOUTS
+           DISPLAY "======================================"
+           DISPLAY " "
+           DISPLAY "======================================"
+           DISPLAY "   THANK YOU FOR USING THE SECURE"
+           DISPLAY "   MORTGAGE CALCULATOR"
+           DISPLAY "======================================".
+
+      *****************************************************************
+      * BATCH-PROCESS                                                 *
+      * DRIVES CALCULATE-MORTGAGE AND DISPLAY-RESULTS-STYLE OUTPUT    *
+      * FOR EVERY RECORD ON THE OVERNIGHT LOAN-BATCH-INPUT-FILE,      *
+      * WRITING A REPORT LINE PER APPLICATION INSTEAD OF SCREEN I/O.  *
+      *****************************************************************
+       BATCH-PROCESS.
+           MOVE '1' TO WS-CALC-MODE
+           OPEN INPUT LOAN-BATCH-INPUT-FILE
+
+           IF WS-BATCH-IN-STATUS NOT = "00" THEN
+               DISPLAY "ERROR: Unable to open LOANBAT batch file."
+               DISPLAY "File status: " WS-BATCH-IN-STATUS
+           ELSE
+               OPEN OUTPUT LOAN-BATCH-REPORT-FILE
+
+               PERFORM WRITE-BATCH-REPORT-HEADER
+               PERFORM LOAD-BATCH-CHECKPOINT
+
+               MOVE 'N' TO WS-BATCH-EOF
+               MOVE ZERO TO WS-CKPT-RECORDS-READ
+               MOVE ZERO TO WS-BATCH-REJECT-COUNTER
+               PERFORM READ-BATCH-RECORD
+
+               IF WS-CKPT-RESUME-COUNT > 0 THEN
+                   PERFORM SKIP-CHECKPOINTED-RECORDS
+               END-IF
+
+               PERFORM UNTIL BATCH-AT-EOF OR WS-CONTINUE = 'N'
+                   PERFORM VALIDATE-BATCH-RECORD
+
+                   IF WS-VALID-INPUT = 'Y' THEN
+                       MOVE ZERO TO WS-BATCH-REJECT-COUNTER
+                       PERFORM CALCULATE-MORTGAGE
+                       PERFORM WRITE-BATCH-REPORT-LINE
+                       PERFORM GENERATE-AMORTIZATION-SCHEDULE
+                       PERFORM SAVE-LOAN-RECORD
+                       PERFORM WRITE-BATCH-CHECKPOINT
+                   ELSE
+                       PERFORM WRITE-BATCH-REPORT-ERROR-LINE
+                       PERFORM BUMP-BATCH-REJECT-COUNTER
+                   END-IF
+
+                   IF WS-CONTINUE = 'Y' THEN
+                       PERFORM READ-BATCH-RECORD
                    END-IF
+               END-PERFORM
+
+               IF BATCH-AT-EOF AND WS-CONTINUE = 'Y' THEN
+                   PERFORM CLEAR-BATCH-CHECKPOINT
                END-IF
-           END-PERFORM.
\ No newline at end of file
+
+               CLOSE LOAN-BATCH-INPUT-FILE
+               CLOSE LOAN-BATCH-REPORT-FILE
+           END-IF.
+
+       READ-BATCH-RECORD.
+           READ LOAN-BATCH-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-BATCH-EOF
+               NOT AT END
+                   ADD 1 TO WS-CKPT-RECORDS-READ
+                   MOVE BLR-APPLICATION-ID TO WS-APPLICATION-ID
+                   MOVE BLR-LOAN-AMOUNT TO WS-LOAN-AMOUNT
+                   MOVE BLR-ANNUAL-RATE TO WS-ANNUAL-RATE
+                   MOVE BLR-LOAN-YEARS TO WS-LOAN-YEARS
+           END-READ.
+
+      *****************************************************************
+      * LOAD-BATCH-CHECKPOINT / SKIP-CHECKPOINTED-RECORDS             *
+      * A BATCH RUN THAT ENDS IN A SECURITY LOCKOUT LEAVES BEHIND A   *
+      * CHECKPOINT RECORD MARKING HOW FAR IT GOT. THE NEXT RUN OVER   *
+      * THE SAME OVERNIGHT FILE SKIPS PAST EVERYTHING ALREADY POSTED  *
+      * INSTEAD OF REPROCESSING THE WHOLE QUEUE FROM RECORD ONE.      *
+      *****************************************************************
+       LOAD-BATCH-CHECKPOINT.
+           MOVE ZERO TO WS-CKPT-RESUME-COUNT
+           MOVE SPACES TO WS-CKPT-RESUME-APP-ID
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = "00" THEN
+               READ BATCH-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-CKPT-RESUME-COUNT
+                       MOVE CKPT-LAST-APPLICATION-ID TO
+                           WS-CKPT-RESUME-APP-ID
+               END-READ
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           MOVE WS-CKPT-RESUME-COUNT TO WS-DISPLAY-CKPT-RESUME
+           DISPLAY "RESUMING BATCH - SKIPPING " WS-DISPLAY-CKPT-RESUME
+               " PREVIOUSLY PROCESSED RECORD(S)."
+
+           PERFORM UNTIL WS-CKPT-RECORDS-READ >= WS-CKPT-RESUME-COUNT
+                   OR BATCH-AT-EOF
+               PERFORM READ-BATCH-RECORD
+           END-PERFORM
+
+           PERFORM VERIFY-CHECKPOINT-POSITION
+
+           IF WS-CONTINUE = 'Y' AND NOT BATCH-AT-EOF THEN
+               PERFORM READ-BATCH-RECORD
+           END-IF.
+
+      *****************************************************************
+      * VERIFY-CHECKPOINT-POSITION                                    *
+      * THE CHECKPOINT RECORD IS ONLY A SAFE RESUME POINT IF THE      *
+      * APPLICATION SITTING AT THAT POSITION IN TODAY'S INPUT FILE IS *
+      * THE SAME ONE THE CHECKPOINT WAS WRITTEN AGAINST. IF THE FEED  *
+      * WAS REPLACED, RESUBMITTED, OR IS SHORTER THAN EXPECTED, ABORT *
+      * INSTEAD OF SILENTLY SKIPPING REAL APPLICATIONS. CALLED WITH   *
+      * THE LAST CHECKPOINTED RECORD STILL IN THE BUFFER - THE CALLER *
+      * READS ONE MORE TO REACH THE FIRST UNPROCESSED RECORD ONLY IF  *
+      * THIS VERIFICATION PASSES.                                     *
+      *****************************************************************
+       VERIFY-CHECKPOINT-POSITION.
+           IF WS-CKPT-RECORDS-READ < WS-CKPT-RESUME-COUNT THEN
+               DISPLAY "SECURITY: Batch checkpoint expects "
+                   WS-DISPLAY-CKPT-RESUME " record(s) but the input "
+                   "file ended sooner. Refusing to resume."
+               PERFORM LOG-CHECKPOINT-MISMATCH
+           ELSE
+               IF WS-APPLICATION-ID NOT = WS-CKPT-RESUME-APP-ID THEN
+                   DISPLAY "SECURITY: Batch checkpoint does not match "
+                       "this input file. Refusing to resume."
+                   DISPLAY "  Expected application "
+                       WS-CKPT-RESUME-APP-ID
+                       " at record " WS-DISPLAY-CKPT-RESUME
+                       " but found " WS-APPLICATION-ID "."
+                   PERFORM LOG-CHECKPOINT-MISMATCH
+               END-IF
+           END-IF.
+
+       LOG-CHECKPOINT-MISMATCH.
+           MOVE 'E005' TO WS-ERROR-CODE
+           MOVE 'CKPT MISMATCH' TO WS-CURRENT-FIELD
+           MOVE 1 TO WS-ATTEMPT-COUNTER
+           PERFORM LOG-SECURITY-EVENT
+           MOVE 'N' TO WS-CONTINUE.
+
+       WRITE-BATCH-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           MOVE WS-CKPT-RECORDS-READ TO CKPT-RECORD-COUNT
+           MOVE WS-APPLICATION-ID TO CKPT-LAST-APPLICATION-ID
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+       CLEAR-BATCH-CHECKPOINT.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           MOVE SPACES TO CKPT-LAST-APPLICATION-ID
+           WRITE BATCH-CHECKPOINT-RECORD
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      *****************************************************************
+      * BUMP-BATCH-REJECT-COUNTER                                     *
+      * A RUN OF CONSECUTIVE REJECTED RECORDS USUALLY MEANS THE FEED  *
+      * IS CORRUPT OR TAMPERED WITH, NOT JUST A FEW BAD APPLICATIONS, *
+      * SO IT IS TREATED AS A SECURITY LOCKOUT LIKE THE INTERACTIVE   *
+      * FIELD-LEVEL LOCKOUTS ABOVE, LOGGED THE SAME WAY.              *
+      *****************************************************************
+       BUMP-BATCH-REJECT-COUNTER.
+           ADD 1 TO WS-BATCH-REJECT-COUNTER
+           IF WS-BATCH-REJECT-COUNTER >= WS-MAX-ATTEMPTS-BATCH THEN
+               DISPLAY "SECURITY: Batch reject threshold reached."
+               MOVE 'E004' TO WS-ERROR-CODE
+               MOVE 'BATCH RECORD' TO WS-CURRENT-FIELD
+               MOVE WS-BATCH-REJECT-COUNTER TO WS-ATTEMPT-COUNTER
+               PERFORM LOG-SECURITY-EVENT
+               MOVE 'N' TO WS-CONTINUE
+           END-IF.
+
+       VALIDATE-BATCH-RECORD.
+           MOVE 'Y' TO WS-VALID-INPUT
+
+           IF WS-LOAN-AMOUNT <= 0 OR
+              WS-LOAN-AMOUNT > 9999999999.99 THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF
+
+           IF WS-ANNUAL-RATE <= 0 OR
+              WS-ANNUAL-RATE > 99.9999 THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF
+
+           IF WS-LOAN-YEARS <= 0 OR
+              WS-LOAN-YEARS > 40 THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+       WRITE-BATCH-REPORT-HEADER.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING "APPLICATION ID  LOAN AMOUNT     RATE    "
+                  "YEARS  MONTHLY PAYMT   TOTAL PAID"
+               DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+
+           MOVE ALL "-" TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+       WRITE-BATCH-REPORT-LINE.
+           MOVE WS-LOAN-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE WS-MONTHLY-PAYMENT TO WS-DISPLAY-PAYMENT
+           MOVE WS-TOTAL-PAID TO WS-DISPLAY-TOTAL
+           MOVE WS-ANNUAL-RATE TO WS-DISPLAY-RATE
+
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING WS-APPLICATION-ID    DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT    DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-DISPLAY-RATE      DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-LOAN-YEARS        DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-DISPLAY-PAYMENT   DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL     DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+       WRITE-BATCH-REPORT-ERROR-LINE.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING WS-APPLICATION-ID DELIMITED BY SIZE
+                  "  *** REJECTED - INVALID LOAN DATA ***"
+                      DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+      *****************************************************************
+      * GENERATE-AMORTIZATION-SCHEDULE                                *
+      * WRITES ONE LINE PER PAYMENT PERIOD (PRINCIPAL, INTEREST,      *
+      * REMAINING BALANCE) TO THE AMORTIZATION SCHEDULE FILE FOR THE  *
+      * LOAN JUST PRICED BY CALCULATE-MORTGAGE.                       *
+      *****************************************************************
+       GENERATE-AMORTIZATION-SCHEDULE.
+           MOVE SPACES TO AMORT-REPORT-RECORD
+           STRING "AMORTIZATION SCHEDULE - APPLICATION "
+                  WS-APPLICATION-ID DELIMITED BY SIZE
+               INTO AMORT-REPORT-RECORD
+           WRITE AMORT-REPORT-RECORD
+
+           MOVE SPACES TO AMORT-REPORT-RECORD
+           STRING "PMT#   PRINCIPAL      INTEREST       BALANCE"
+               DELIMITED BY SIZE INTO AMORT-REPORT-RECORD
+           WRITE AMORT-REPORT-RECORD
+
+           MOVE WS-LOAN-AMOUNT TO WS-AMORT-BALANCE
+
+           PERFORM VARYING WS-AMORT-PAYMENT-NUM FROM 1 BY 1
+                   UNTIL WS-AMORT-PAYMENT-NUM > WS-NUM-PAYMENTS
+               COMPUTE WS-AMORT-INTEREST-PORTION ROUNDED =
+                   WS-AMORT-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-AMORT-PRINCIPAL-PORTION ROUNDED =
+                   WS-MONTHLY-PAYMENT - WS-AMORT-INTEREST-PORTION
+
+               IF WS-AMORT-PRINCIPAL-PORTION > WS-AMORT-BALANCE THEN
+                   MOVE WS-AMORT-BALANCE TO WS-AMORT-PRINCIPAL-PORTION
+               END-IF
+
+               COMPUTE WS-AMORT-BALANCE ROUNDED =
+                   WS-AMORT-BALANCE - WS-AMORT-PRINCIPAL-PORTION
+
+               PERFORM WRITE-AMORT-SCHEDULE-LINE
+           END-PERFORM.
+
+       WRITE-AMORT-SCHEDULE-LINE.
+           MOVE WS-AMORT-PAYMENT-NUM TO WS-DISPLAY-AMORT-PMT-NUM
+           MOVE WS-AMORT-PRINCIPAL-PORTION TO WS-DISPLAY-AMORT-PRINCIPAL
+           MOVE WS-AMORT-INTEREST-PORTION TO WS-DISPLAY-AMORT-INTEREST
+           MOVE WS-AMORT-BALANCE TO WS-DISPLAY-AMORT-BALANCE
+
+           MOVE SPACES TO AMORT-REPORT-RECORD
+           STRING WS-DISPLAY-AMORT-PMT-NUM  DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  WS-DISPLAY-AMORT-PRINCIPAL DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  WS-DISPLAY-AMORT-INTEREST  DELIMITED BY SIZE
+                  "  "                      DELIMITED BY SIZE
+                  WS-DISPLAY-AMORT-BALANCE   DELIMITED BY SIZE
+               INTO AMORT-REPORT-RECORD
+           WRITE AMORT-REPORT-RECORD.
+
+      *****************************************************************
+      * OPEN-LOAN-MASTER-FILE                                         *
+      * OPENS THE LOAN MASTER FILE FOR APPEND SO EVERY QUOTE EVER     *
+      * PRICED STAYS RETRIEVABLE ACROSS SESSIONS. CREATES THE FILE    *
+      * ON THE FIRST RUN WHEN IT DOES NOT YET EXIST.                  *
+      *****************************************************************
+       OPEN-LOAN-MASTER-FILE.
+           OPEN EXTEND LOAN-MASTER-FILE
+
+           IF WS-MASTER-STATUS = "35" THEN
+               OPEN OUTPUT LOAN-MASTER-FILE
+           END-IF.
+
+       SAVE-LOAN-RECORD.
+           MOVE WS-APPLICATION-ID TO LMR-APPLICATION-ID
+           MOVE WS-LOAN-AMOUNT TO LMR-LOAN-AMOUNT
+           MOVE WS-ANNUAL-RATE TO LMR-ANNUAL-RATE
+           MOVE WS-LOAN-YEARS TO LMR-LOAN-YEARS
+           MOVE WS-MONTHLY-PAYMENT TO LMR-MONTHLY-PAYMENT
+           MOVE WS-TOTAL-PAID TO LMR-TOTAL-PAID
+           MOVE WS-TOTAL-INTEREST TO LMR-TOTAL-INTEREST
+
+           WRITE LOAN-MASTER-RECORD
+
+           ADD 1 TO WS-LOANS-CALCULATED
+           ADD WS-LOAN-AMOUNT TO WS-TOTAL-AMOUNT-FINANCED
+           ADD WS-TOTAL-INTEREST TO WS-TOTAL-INTEREST-PROJECTED
+
+           PERFORM WRITE-LOS-EXPORT-RECORD.
+
+      *****************************************************************
+      * OPEN-LOS-EXPORT-FILE / WRITE-LOS-EXPORT-RECORD                *
+      * EVERY LOAN PRICED SUCCESSFULLY IS ALSO DROPPED ONTO A FIXED-  *
+      * WIDTH FEED FOR THE LOAN ORIGINATION SYSTEM (LOS) TO PICK UP - *
+      * SAME FIELDS AS THE LOAN MASTER FILE, KEPT AS ITS OWN FILE SO  *
+      * THE DOWNSTREAM SYSTEM ISN'T READING OUR INTERNAL MASTER FILE. *
+      *****************************************************************
+       OPEN-LOS-EXPORT-FILE.
+           OPEN EXTEND LOS-EXPORT-FILE
+
+           IF WS-LOS-STATUS = "35" THEN
+               OPEN OUTPUT LOS-EXPORT-FILE
+           END-IF.
+
+       WRITE-LOS-EXPORT-RECORD.
+           MOVE WS-APPLICATION-ID TO LOS-APPLICATION-ID
+           MOVE WS-LOAN-AMOUNT TO LOS-LOAN-AMOUNT
+           MOVE WS-ANNUAL-RATE TO LOS-ANNUAL-RATE
+           MOVE WS-LOAN-YEARS TO LOS-LOAN-YEARS
+           MOVE WS-MONTHLY-PAYMENT TO LOS-MONTHLY-PAYMENT
+           MOVE WS-TOTAL-PAID TO LOS-TOTAL-PAID
+           MOVE WS-TOTAL-INTEREST TO LOS-TOTAL-INTEREST
+
+           WRITE LOS-EXPORT-RECORD.
+
+       GET-EXTRA-PRINCIPAL.
+           DISPLAY " "
+           DISPLAY "Enter Extra Monthly Principal (Max: 999999.99): "
+           ACCEPT WS-INPUT-EXTRA-PRINCIPAL
+
+           PERFORM VALIDATE-EXTRA-PRINCIPAL
+
+           IF WS-VALID-INPUT = 'N' THEN
+               DISPLAY "ERROR: Invalid extra principal amount."
+               DISPLAY "Proceeding with standard calculation."
+               MOVE '1' TO WS-CALC-MODE
+               MOVE 'Y' TO WS-VALID-INPUT
+           END-IF.
+
+       VALIDATE-EXTRA-PRINCIPAL.
+           MOVE 'Y' TO WS-VALID-INPUT
+
+           INSPECT WS-INPUT-EXTRA-PRINCIPAL REPLACING ALL ";" BY " "
+           INSPECT WS-INPUT-EXTRA-PRINCIPAL REPLACING ALL "'" BY " "
+           INSPECT WS-INPUT-EXTRA-PRINCIPAL REPLACING ALL '"' BY " "
+           INSPECT WS-INPUT-EXTRA-PRINCIPAL REPLACING ALL "-" BY " "
+
+           IF FUNCTION TEST-NUMVAL(WS-INPUT-EXTRA-PRINCIPAL) = 0 THEN
+               COMPUTE WS-EXTRA-PRINCIPAL =
+                   FUNCTION NUMVAL(WS-INPUT-EXTRA-PRINCIPAL)
+
+               IF WS-EXTRA-PRINCIPAL <= 0 OR
+                  WS-EXTRA-PRINCIPAL > 999999.99 THEN
+                   MOVE 'N' TO WS-VALID-INPUT
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+      *****************************************************************
+      * CALCULATE-EXTRA-PRINCIPAL                                     *
+      * AMORTIZES THE LOAN WITH THE EXTRA MONTHLY PRINCIPAL APPLIED   *
+      * TO SHOW THE REVISED PAYOFF DATE AND THE INTEREST SAVED        *
+      * AGAINST THE STANDARD WS-TOTAL-INTEREST FIGURE.                *
+      *****************************************************************
+       CALCULATE-EXTRA-PRINCIPAL.
+           MOVE WS-LOAN-AMOUNT TO WS-EXTRA-BALANCE
+           MOVE ZERO TO WS-EXTRA-PAYOFF-MONTHS
+           MOVE ZERO TO WS-EXTRA-TOTAL-INTEREST
+           COMPUTE WS-EXTRA-TOTAL-PAYMENT =
+               WS-MONTHLY-PAYMENT + WS-EXTRA-PRINCIPAL
+
+           PERFORM UNTIL WS-EXTRA-BALANCE <= 0
+               ADD 1 TO WS-EXTRA-PAYOFF-MONTHS
+
+               COMPUTE WS-EXTRA-INTEREST-PORTION ROUNDED =
+                   WS-EXTRA-BALANCE * WS-MONTHLY-RATE
+               ADD WS-EXTRA-INTEREST-PORTION TO WS-EXTRA-TOTAL-INTEREST
+
+               COMPUTE WS-EXTRA-PRINCIPAL-PORTION ROUNDED =
+                   WS-EXTRA-TOTAL-PAYMENT - WS-EXTRA-INTEREST-PORTION
+
+               IF WS-EXTRA-PRINCIPAL-PORTION > WS-EXTRA-BALANCE THEN
+                   MOVE WS-EXTRA-BALANCE TO WS-EXTRA-PRINCIPAL-PORTION
+               END-IF
+
+               COMPUTE WS-EXTRA-BALANCE ROUNDED =
+                   WS-EXTRA-BALANCE - WS-EXTRA-PRINCIPAL-PORTION
+           END-PERFORM
+
+           COMPUTE WS-INTEREST-SAVED =
+               WS-TOTAL-INTEREST - WS-EXTRA-TOTAL-INTEREST
+           COMPUTE WS-EXTRA-PAYOFF-YEARS =
+               WS-EXTRA-PAYOFF-MONTHS / 12
+           COMPUTE WS-EXTRA-PAYOFF-REM-MONTHS =
+               WS-EXTRA-PAYOFF-MONTHS -
+               (WS-EXTRA-PAYOFF-YEARS * 12).
+
+       DISPLAY-EXTRA-PRINCIPAL-RESULTS.
+           MOVE WS-EXTRA-PRINCIPAL TO WS-DISPLAY-EXTRA-PRINCIPAL
+           MOVE WS-INTEREST-SAVED TO WS-DISPLAY-INTEREST-SAVED
+
+           DISPLAY " "
+           DISPLAY "--------------------------------------"
+           DISPLAY "  EXTRA PRINCIPAL PAYMENT WHAT-IF"
+           DISPLAY "--------------------------------------"
+           DISPLAY "Extra Monthly Principal: "
+               WS-DISPLAY-EXTRA-PRINCIPAL
+           DISPLAY "Revised Payoff Time:     "
+               WS-EXTRA-PAYOFF-YEARS " YEARS "
+               WS-EXTRA-PAYOFF-REM-MONTHS " MONTHS"
+           DISPLAY "Interest Saved:          "
+               WS-DISPLAY-INTEREST-SAVED
+           DISPLAY "--------------------------------------".
+
+      *****************************************************************
+      * GET-COMPARE-TERMS                                             *
+      * COLLECTS UP TO 5 LOAN TERMS FOR THE SAME AMOUNT AND RATE SO   *
+      * THEY CAN BE PRICED SIDE BY SIDE IN ONE PASS. A RUN OF         *
+      * CONSECUTIVE REJECTED ENTRIES IS BOUNDED AND LOGGED THE SAME   *
+      * WAY AS EVERY OTHER NUMERIC FIELD IN THIS PROGRAM.             *
+      *****************************************************************
+       GET-COMPARE-TERMS.
+           MOVE ZERO TO WS-COMPARE-TERM-COUNT
+           MOVE ZERO TO WS-COMPARE-REJECT-COUNTER
+           MOVE 'N' TO WS-COMPARE-DONE
+
+           PERFORM UNTIL COMPARE-ENTRY-DONE
+                   OR WS-COMPARE-TERM-COUNT >= 5
+                   OR WS-CONTINUE = 'N'
+               DISPLAY " "
+               DISPLAY "Enter Term "
+                   WS-COMPARE-TERM-COUNT
+                   " In Years (0 To Stop, Max 5 Terms): "
+               ACCEPT WS-INPUT-COMPARE-TERM
+
+               IF WS-INPUT-COMPARE-TERM = "0" OR
+                  WS-INPUT-COMPARE-TERM = SPACES THEN
+                   IF WS-COMPARE-TERM-COUNT = 0 THEN
+                       DISPLAY "ERROR: At least one term is required."
+                       PERFORM BUMP-COMPARE-REJECT-COUNTER
+                   ELSE
+                       MOVE 'Y' TO WS-COMPARE-DONE
+                   END-IF
+               ELSE
+                   PERFORM VALIDATE-COMPARE-TERM
+               END-IF
+           END-PERFORM
+
+           IF WS-COMPARE-TERM-COUNT = 0 THEN
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+       BUMP-COMPARE-REJECT-COUNTER.
+           ADD 1 TO WS-COMPARE-REJECT-COUNTER
+           IF WS-COMPARE-REJECT-COUNTER >= WS-MAX-ATTEMPTS-COMPARE THEN
+               DISPLAY "SECURITY: Max attempts reached."
+               MOVE 'E006' TO WS-ERROR-CODE
+               MOVE 'COMPARE TERM' TO WS-CURRENT-FIELD
+               MOVE WS-COMPARE-REJECT-COUNTER TO WS-ATTEMPT-COUNTER
+               PERFORM LOG-SECURITY-EVENT
+               MOVE 'N' TO WS-CONTINUE
+               MOVE 'N' TO WS-VALID-INPUT
+           END-IF.
+
+       VALIDATE-COMPARE-TERM.
+           INSPECT WS-INPUT-COMPARE-TERM REPLACING ALL ";" BY " "
+           INSPECT WS-INPUT-COMPARE-TERM REPLACING ALL "'" BY " "
+           INSPECT WS-INPUT-COMPARE-TERM REPLACING ALL '"' BY " "
+           INSPECT WS-INPUT-COMPARE-TERM REPLACING ALL "-" BY " "
+
+           IF FUNCTION TEST-NUMVAL(WS-INPUT-COMPARE-TERM) = 0 THEN
+               COMPUTE WS-LOAN-YEARS =
+                   FUNCTION NUMVAL(WS-INPUT-COMPARE-TERM)
+
+               IF WS-LOAN-YEARS > 0 AND WS-LOAN-YEARS <= 40 THEN
+                   MOVE ZERO TO WS-COMPARE-REJECT-COUNTER
+                   ADD 1 TO WS-COMPARE-TERM-COUNT
+                   MOVE WS-LOAN-YEARS TO
+                       WS-COMPARE-TERM(WS-COMPARE-TERM-COUNT)
+               ELSE
+                   DISPLAY "ERROR: Term must be 1-40 years. Skipped."
+                   PERFORM BUMP-COMPARE-REJECT-COUNTER
+               END-IF
+           ELSE
+               DISPLAY "ERROR: Invalid term entered. Skipped."
+               PERFORM BUMP-COMPARE-REJECT-COUNTER
+           END-IF.
+
+      *****************************************************************
+      * COMPARE-TERMS-PROCESS                                         *
+      * PRICES THE SAME LOAN AMOUNT/RATE ACROSS EACH TERM COLLECTED   *
+      * BY GET-COMPARE-TERMS AND DISPLAYS A SIDE-BY-SIDE TABLE. EACH  *
+      * TERM PRICED HERE IS A SUCCESSFUL CALCULATE-MORTGAGE THE SAME  *
+      * AS THE STANDARD PATH, SO IT IS SAVED TO THE LOAN MASTER FILE, *
+      * EXPORTED TO LOS, AND GIVEN ITS OWN AMORTIZATION SCHEDULE JUST *
+      * THE SAME. THE TERM IS APPENDED TO THE APPLICATION ID SO LOS   *
+      * SEES A DISTINCT RECORD PER TERM INSTEAD OF SEVERAL ROWS UNDER *
+      * ONE APPLICATION NUMBER.                                       *
+      *****************************************************************
+       COMPARE-TERMS-PROCESS.
+           MOVE WS-APPLICATION-ID TO WS-COMPARE-BASE-APPL-ID
+
+           PERFORM VARYING WS-COMPARE-IDX FROM 1 BY 1
+                   UNTIL WS-COMPARE-IDX > WS-COMPARE-TERM-COUNT
+               MOVE WS-COMPARE-TERM(WS-COMPARE-IDX) TO WS-LOAN-YEARS
+               MOVE SPACES TO WS-APPLICATION-ID
+               STRING WS-COMPARE-BASE-APPL-ID DELIMITED BY SPACE
+                      "-" DELIMITED BY SIZE
+                      WS-COMPARE-TERM(WS-COMPARE-IDX) DELIMITED BY SIZE
+                   INTO WS-APPLICATION-ID
+               PERFORM CALCULATE-MORTGAGE
+               PERFORM GENERATE-AMORTIZATION-SCHEDULE
+               PERFORM SAVE-LOAN-RECORD
+               MOVE WS-MONTHLY-PAYMENT TO
+                   WS-COMPARE-PAYMENT(WS-COMPARE-IDX)
+               MOVE WS-TOTAL-PAID TO
+                   WS-COMPARE-TOTAL-PAID(WS-COMPARE-IDX)
+               MOVE WS-TOTAL-INTEREST TO
+                   WS-COMPARE-INTEREST(WS-COMPARE-IDX)
+           END-PERFORM
+
+           MOVE WS-COMPARE-BASE-APPL-ID TO WS-APPLICATION-ID
+
+           PERFORM DISPLAY-COMPARE-TERMS-TABLE.
+
+       DISPLAY-COMPARE-TERMS-TABLE.
+           DISPLAY " "
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "         LOAN TERM COMPARISON"
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "TERM   MONTHLY PAYMT   TOTAL PAID      TOTAL INT"
+
+           PERFORM VARYING WS-COMPARE-IDX FROM 1 BY 1
+                   UNTIL WS-COMPARE-IDX > WS-COMPARE-TERM-COUNT
+               MOVE WS-COMPARE-PAYMENT(WS-COMPARE-IDX)
+                   TO WS-DISPLAY-PAYMENT
+               MOVE WS-COMPARE-TOTAL-PAID(WS-COMPARE-IDX)
+                   TO WS-DISPLAY-TOTAL
+               MOVE WS-COMPARE-INTEREST(WS-COMPARE-IDX)
+                   TO WS-DISPLAY-INTEREST
+
+               DISPLAY WS-COMPARE-TERM(WS-COMPARE-IDX) " YRS  "
+                   WS-DISPLAY-PAYMENT "  " WS-DISPLAY-TOTAL
+                   "  " WS-DISPLAY-INTEREST
+           END-PERFORM
+
+           DISPLAY "--------------------------------------------------".
